@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*                                                                *
+000300*    XTRCREC.CPY                                                *
+000400*                                                                *
+000500*    NIGHTLY EXTRACT RECORD SENT TO MARKETING FOR THEIR CRM      *
+000600*    FEED.  FIXED FORMAT, ONE OCCURRENCE PER VISITOR SUCCESS-    *
+000700*    FULLY GREETED THIS RUN.  THIS SAME FILE DOUBLES AS NEXT     *
+000800*    RUN'S PRIOR-DAY-NAMES INPUT FOR DUPLICATE RECONCILIATION -  *
+000900*    THE OPERATIONS SCHEDULE COPIES TODAY'S EXTRACT OVER TO THE  *
+001000*    PRIOR-DAY DD BEFORE TOMORROW'S RUN.                         *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                        *
+001300*    ----------------------                                      *
+001400*    2026-08-09  JCL   ORIGINAL COPYBOOK.                        *
+001500*                                                                *
+001600******************************************************************
+001700 01  VG-EXTRACT-RECORD.
+001800     05  VG-EXT-NAME             PIC X(20).
+001900     05  VG-EXT-DATE-GREETED     PIC 9(08).
+002000     05  VG-EXT-LANG-CODE        PIC X(02).
