@@ -0,0 +1,31 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CKPTREC.CPY                                                *
+000400*                                                                *
+000500*    CHECKPOINT RECORD.  WRITTEN PERIODICALLY DURING THE BATCH   *
+000600*    GREETING RUN SO A RESTART CAN SKIP RECORDS ALREADY          *
+000700*    PROCESSED.  THE FILE HOLDS A SINGLE RECORD THAT IS          *
+000800*    REWRITTEN EACH TIME A CHECKPOINT IS TAKEN.  IN ADDITION TO  *
+000900*    THE RESTART POSITION, THE CUMULATIVE RUN COUNTERS AND THE   *
+001000*    AUDIT SEQUENCE/REPORT PAGE NUMBER ARE CARRIED SO A RESTART  *
+001100*    PICKS UP THE WHOLE DAY'S TOTALS, NOT JUST THE TAIL SEGMENT. *
+001200*                                                                *
+001300*    MODIFICATION HISTORY                                        *
+001400*    ----------------------                                      *
+001500*    2026-08-09  JCL   ORIGINAL COPYBOOK.                        *
+001600*    2026-08-09  JCL   ADDED CUMULATIVE COUNTERS SO A RESTART    *
+001700*                      RESUMES TOTALS INSTEAD OF RESETTING THEM. *
+001800*    2026-08-09  JCL   ADDED THE REPORT LINE COUNT SO A RESTART  *
+001900*                      DOES NOT LOSE TRACK OF HOW FAR DOWN THE   *
+002000*                      CURRENT REPORT PAGE ALREADY IS.           *
+002100*                                                                *
+002200******************************************************************
+002300 01  VG-CHECKPOINT-RECORD.
+002400     05  VG-CKPT-RUN-DATE        PIC 9(08).
+002500     05  VG-CKPT-LAST-COUNT      PIC 9(08).
+002600     05  VG-CKPT-GREETINGS       PIC 9(08).
+002700     05  VG-CKPT-REJECTS         PIC 9(08).
+002800     05  VG-CKPT-DUPLICATES      PIC 9(08).
+002900     05  VG-CKPT-AUDIT-SEQ-NO    PIC 9(06).
+003000     05  VG-CKPT-REPORT-PAGE-NO  PIC 9(04).
+003100     05  VG-CKPT-LINE-COUNT      PIC 9(04).
