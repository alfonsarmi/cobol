@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*                                                                *
+000300*    REJTREC.CPY                                                *
+000400*                                                                *
+000500*    EXCEPTION-LOG RECORD.  ONE OCCURRENCE PER VISITOR-MASTER    *
+000600*    RECORD THAT FAILS NAME VALIDATION IN 2200-VALIDATE-NAME.    *
+000700*                                                                *
+000800*    MODIFICATION HISTORY                                        *
+000900*    ----------------------                                      *
+001000*    2026-08-09  JCL   ORIGINAL COPYBOOK.                        *
+001100*                                                                *
+001200******************************************************************
+001300 01  VG-REJECT-RECORD.
+001400     05  VG-REJ-NAME             PIC X(20).
+001500     05  VG-REJ-REASON           PIC X(35).
+001600     05  VG-REJ-RUN-DATE         PIC 9(08).
+001700     05  VG-REJ-RUN-TIME         PIC 9(08).
