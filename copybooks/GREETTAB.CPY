@@ -0,0 +1,44 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GREETTAB.CPY                                                *
+000400*                                                                *
+000500*    GREETING-TABLE.  ONE ENTRY PER SUPPORTED LANGUAGE CODE,     *
+000600*    HOLDING THE PREFIX AND SUFFIX PHRASE THAT GREET-USER WRAPS  *
+000700*    AROUND THE VISITOR NAME.  ENTRY VG-GREET-TABLE-SIZE HOLDS   *
+000800*    THE FALLBACK ('**') USED WHEN A RECORD ARRIVES WITH A       *
+000900*    LANGUAGE CODE THAT IS NOT IN THE TABLE.  THE LANGUAGE/      *
+001000*    PHRASE PAIRS ARE CARRIED AS VALUE CLAUSES ON THE FILLER     *
+001100*    ITEMS BELOW SO THIS COPYBOOK IS THE SINGLE SOURCE OF THE    *
+001200*    LANGUAGE MAPPING; VG-GREET-TABLE REDEFINES THAT FILLER      *
+001300*    AREA AS AN OCCURS TABLE FOR LOOKUP BY SEARCH.  PREFIX AND   *
+001400*    SUFFIX LENGTHS ARE BYTE COUNTS, NOT CHARACTER COUNTS - THE  *
+001500*    SPANISH PREFIX'S LEADING INVERTED EXCLAMATION MARK IS TWO   *
+001600*    BYTES IN THE SOURCE'S ENCODING, SO ITS LENGTH IS 08 EVEN    *
+001700*    THOUGH 'HOLA, ' PLUS THE MARK IS SEVEN CHARACTERS.          *
+001800*                                                                *
+001900*    MODIFICATION HISTORY                                        *
+002000*    ----------------------                                      *
+002100*    2026-08-09  JCL   ORIGINAL COPYBOOK.                        *
+002200*    2026-08-09  JCL   TABLE ENTRIES NOW CARRIED AS VALUE        *
+002300*                      CLAUSES IN THE COPYBOOK ITSELF INSTEAD    *
+002400*                      OF BEING LOADED BY MOVE STATEMENTS IN     *
+002500*                      THE CALLING PROGRAM.                      *
+002600*    2026-08-09  JCL   RESTORED THE LEADING INVERTED EXCLAMATION *
+002700*                      MARK ON THE SPANISH GREETING, DROPPED BY  *
+002800*                      MISTAKE WHEN THE TABLE WAS BUILT.         *
+002900*                                                                *
+003000******************************************************************
+003100 01  VG-GREET-TABLE-VALUES.
+003200     05  FILLER  PIC X(24) VALUE 'ES¡Hola,        08!  01'.
+003300     05  FILLER  PIC X(24) VALUE 'ENHello,         07!  01'.
+003400     05  FILLER  PIC X(24) VALUE 'FRBonjour,       09 ! 02'.
+003500     05  FILLER  PIC X(24) VALUE '**Hello,         07!  01'.
+003600 01  VG-GREET-TABLE REDEFINES VG-GREET-TABLE-VALUES.
+003700     05  VG-GREET-ENTRY OCCURS 4 TIMES INDEXED BY VG-GREET-IDX.
+003800         10  VG-GREET-LANG-CODE     PIC X(02).
+003900         10  VG-GREET-PREFIX        PIC X(15).
+004000         10  VG-GREET-PREFIX-LEN    PIC 9(02).
+004100         10  VG-GREET-SUFFIX        PIC X(03).
+004200         10  VG-GREET-SUFFIX-LEN    PIC 9(02).
+004300 01  VG-GREET-TABLE-SIZE             PIC 9(02) COMP VALUE 4.
+004400 01  VG-GREET-DEFAULT-SUB            PIC 9(02) COMP VALUE 4.
