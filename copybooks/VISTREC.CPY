@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*                                                                *
+000300*    VISTREC.CPY                                                *
+000400*                                                                *
+000500*    VISITOR-MASTER RECORD LAYOUT.  ONE OCCURRENCE PER VISITOR   *
+000600*    SIGNED IN AT THE FRONT DESK.  SHARED BY THE NIGHTLY         *
+000700*    GREETING BATCH RUN (HELLO-WORLD) AND THE ONLINE VISITOR     *
+000800*    MAINTENANCE TRANSACTION (VISITOR-MAINT).                    *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                        *
+001100*    ----------------------                                      *
+001200*    2026-08-09  JCL   ORIGINAL COPYBOOK - NAME AND LANGUAGE      *
+001300*                      CODE FIELDS.                              *
+001400*                                                                *
+001500******************************************************************
+001600 01  VG-VISITOR-RECORD.
+001700     05  VG-VIS-NAME             PIC X(20).
+001800     05  VG-VIS-LANG-CODE        PIC X(02).
