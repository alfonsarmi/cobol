@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*                                                                *
+000300*    AUDTREC.CPY                                                *
+000400*                                                                *
+000500*    AUDIT-LOG RECORD.  ONE OCCURRENCE PER GREETING ISSUED.      *
+000600*    THE AUDIT FILE IS OPENED EXTEND SO EACH RUN APPENDS TO      *
+000700*    THE SAME LOG RATHER THAN OVERWRITING PRIOR DAYS.            *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                        *
+001000*    ----------------------                                      *
+001100*    2026-08-09  JCL   ORIGINAL COPYBOOK.                        *
+001200*                                                                *
+001300******************************************************************
+001400 01  VG-AUDIT-RECORD.
+001500     05  VG-AUD-SEQ-NO           PIC 9(06).
+001600     05  VG-AUD-RUN-DATE         PIC 9(08).
+001700     05  VG-AUD-RUN-TIME         PIC 9(08).
+001800     05  VG-AUD-OPERATOR-ID      PIC X(08).
+001900     05  VG-AUD-NAME             PIC X(20).
