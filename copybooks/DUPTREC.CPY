@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*                                                                *
+000300*    DUPTREC.CPY                                                *
+000400*                                                                *
+000500*    DUPLICATE-VISIT EXCEPTION RECORD.  ONE OCCURRENCE PER       *
+000600*    NAME FOUND TO HAVE ALREADY BEEN GREETED EARLIER THE SAME    *
+000700*    RUN OR ON THE PRIOR DAY.                                    *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                        *
+001000*    ----------------------                                      *
+001100*    2026-08-09  JCL   ORIGINAL COPYBOOK.                        *
+001200*                                                                *
+001300******************************************************************
+001400 01  VG-DUP-RECORD.
+001500     05  VG-DUP-NAME             PIC X(20).
+001600     05  VG-DUP-REASON           PIC X(35).
