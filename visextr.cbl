@@ -0,0 +1,133 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VISITOR-EXTRACT.
+000300 AUTHOR. J C LARKIN.
+000400 INSTALLATION. FRONT DESK VISITOR SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    VISITOR-EXTRACT                                             *
+001000*                                                                *
+001100*    OPERATIONS-SCHEDULE UTILITY RUN BETWEEN VISITOR-MAINT AND   *
+001200*    THE NIGHTLY HELLO-WORLD GREETING RUN.  READS THE INDEXED    *
+001300*    VISITOR-MASTER-INDEXED FILE MAINTAINED BY VISITOR-MAINT     *
+001400*    SEQUENTIALLY BY KEY AND UNLOADS IT TO THE LINE SEQUENTIAL   *
+001500*    VISITOR-MASTER SIGN-IN EXTRACT HELLO-WORLD READS, SO A      *
+001600*    NAME ADDED, CHANGED, OR REMOVED THROUGH VISITOR-MAINT       *
+001700*    ACTUALLY REACHES THE GREETING RUN.                          *
+001800*                                                                *
+001900*    MODIFICATION HISTORY                                       *
+002000*    ----------------------                                     *
+002100*    2026-08-09  JCL   ORIGINAL VERSION.                        *
+002200*                                                                *
+002300******************************************************************
+002400
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-370.
+002800 OBJECT-COMPUTER. IBM-370.
+002900
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT VISITOR-MASTER-INDEXED
+003300         ASSIGN TO 'VISIDX'
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS SEQUENTIAL
+003600         RECORD KEY IS VG-VIS-NAME
+003700         FILE STATUS IS VG-VISIDX-STATUS.
+003800
+003900     SELECT VISITOR-MASTER
+004000         ASSIGN TO 'VISMAST'
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS VG-VISMAST-STATUS.
+004300
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  VISITOR-MASTER-INDEXED
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY VISTREC.
+004900
+005000 FD  VISITOR-MASTER
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  VG-VISMAST-RECORD           PIC X(22).
+005300
+005400 WORKING-STORAGE SECTION.
+005500
+005600 01  VG-SWITCHES.
+005700     05  VG-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005800         88  VG-END-OF-FILE                     VALUE 'Y'.
+005900
+006000 01  VG-FILE-STATUSES.
+006100     05  VG-VISIDX-STATUS            PIC X(02).
+006200     05  VG-VISMAST-STATUS           PIC X(02).
+006300
+006400 01  VG-RECORD-COUNT                 PIC 9(08) COMP VALUE ZERO.
+006500
+006600 PROCEDURE DIVISION.
+006700
+006800******************************************************************
+006900*    0000-MAINLINE                                               *
+007000******************************************************************
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007300     PERFORM 2000-COPY-ONE-RECORD THRU 2000-EXIT
+007400         UNTIL VG-END-OF-FILE
+007500     PERFORM 3000-TERMINATE THRU 3000-EXIT
+007600     STOP RUN.
+007700
+007800******************************************************************
+007900*    1000-INITIALIZE - OPEN THE INDEXED MASTER FOR SEQUENTIAL     *
+008000*    READ AND CREATE A FRESH VISITOR-MASTER EXTRACT               *
+008100******************************************************************
+008200 1000-INITIALIZE.
+008300     OPEN INPUT VISITOR-MASTER-INDEXED
+008400     IF VG-VISIDX-STATUS NOT = '00'
+008500         DISPLAY 'VISEXTR0001E - UNABLE TO OPEN '
+008600             'VISITOR-MASTER-INDEXED, STATUS = ' VG-VISIDX-STATUS
+008700         MOVE 16 TO RETURN-CODE
+008800         GO TO 1000-ABEND
+008900     END-IF
+009000     OPEN OUTPUT VISITOR-MASTER
+009100     IF VG-VISMAST-STATUS NOT = '00'
+009200         DISPLAY 'VISEXTR0002E - UNABLE TO OPEN VISITOR-MASTER, '
+009300             'STATUS = ' VG-VISMAST-STATUS
+009400         MOVE 16 TO RETURN-CODE
+009500         CLOSE VISITOR-MASTER-INDEXED
+009600         GO TO 1000-ABEND
+009700     END-IF
+009800     PERFORM 2100-READ-INDEXED-RECORD THRU 2100-EXIT.
+010000 1000-EXIT.
+010100     EXIT.
+010200 1000-ABEND.
+010300     STOP RUN.
+010400
+010500******************************************************************
+010600*    2000-COPY-ONE-RECORD - UNLOAD ONE RECORD FROM THE INDEXED    *
+010700*    MASTER TO THE LINE SEQUENTIAL EXTRACT                        *
+010800******************************************************************
+010900 2000-COPY-ONE-RECORD.
+011000     MOVE VG-VISITOR-RECORD TO VG-VISMAST-RECORD
+011100     WRITE VG-VISMAST-RECORD
+011200     ADD 1 TO VG-RECORD-COUNT
+011300     PERFORM 2100-READ-INDEXED-RECORD THRU 2100-EXIT.
+011400 2000-EXIT.
+011500     EXIT.
+011600
+011700 2100-READ-INDEXED-RECORD.
+011800     READ VISITOR-MASTER-INDEXED NEXT RECORD
+011900         AT END
+012000             SET VG-END-OF-FILE TO TRUE
+012100     END-READ.
+012200 2100-EXIT.
+012300     EXIT.
+012400
+012500******************************************************************
+012600*    3000-TERMINATE                                               *
+012700******************************************************************
+012800 3000-TERMINATE.
+012900     CLOSE VISITOR-MASTER-INDEXED
+013000     CLOSE VISITOR-MASTER
+013100     DISPLAY 'VISEXTR0003I - VISITOR-MASTER EXTRACT COMPLETE, '
+013200         VG-RECORD-COUNT ' RECORDS WRITTEN'.
+013300 3000-EXIT.
+013400     EXIT.
