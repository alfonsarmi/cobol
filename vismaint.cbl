@@ -0,0 +1,290 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VISITOR-MAINT.
+000300 AUTHOR. J C LARKIN.
+000400 INSTALLATION. FRONT DESK VISITOR SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    VISITOR-MAINT                                              *
+001000*                                                                *
+001100*    ONLINE MAINTENANCE TRANSACTION FOR THE VISITOR-MASTER       *
+001200*    INDEXED FILE.  LETS FRONT-DESK STAFF ADD TOMORROW'S         *
+001300*    EXPECTED VISITORS, CORRECT A MISSPELLED NAME OR LANGUAGE    *
+001400*    CODE, REMOVE A CANCELED VISITOR, OR LOOK UP A RECORD -      *
+001500*    ALL AHEAD OF THE NIGHTLY GREETING RUN.  THE NIGHTLY RUN     *
+001600*    (HELLO-WORLD) READS A LINE SEQUENTIAL EXTRACT OF THIS       *
+001700*    INDEXED MASTER, PRODUCED BY THE VISITOR-EXTRACT UTILITY     *
+001800*    THAT THE OPERATIONS SCHEDULE RUNS BEFORE EACH GREETING RUN. *
+001900*                                                                *
+002000*    THE RECORD KEY IS THE VISITOR NAME ITSELF - THE SAME        *
+002100*    IDENTIFIER THE GREETING RUN USES THROUGHOUT FOR DUPLICATE-  *
+002200*    VISIT CHECKING, THE AUDIT LOG, AND THE CRM EXTRACT.  A      *
+002300*    SECOND VISITOR EXPECTED UNDER A NAME ALREADY ON FILE MUST   *
+002400*    THEREFORE BE ADDED UNDER A DISTINGUISHING VARIANT OF THE    *
+002500*    NAME (E.G. A MIDDLE INITIAL); ADD REJECTS AN EXACT DUPLICATE*
+002600*    NAME RATHER THAN CREATING A SECOND INDEXED RECORD THAT      *
+002700*    COULD NOT BE ADDRESSED SEPARATELY BY REWRITE OR DELETE.     *
+002800*    INTRODUCING A VISITOR ID DISTINCT FROM THE NAME WOULD LIFT  *
+002900*    THIS LIMIT BUT WOULD REQUIRE THE SAME ID ON EVERY RECORD    *
+003000*    LAYOUT NAME NOW KEYS BY THROUGHOUT BOTH PROGRAMS, SO IT IS  *
+003100*    LEFT AS A KNOWN LIMIT RATHER THAN A PARTIAL CHANGE HERE.    *
+003200*                                                                *
+003300*    MODIFICATION HISTORY                                       *
+003400*    ----------------------                                     *
+003500*    2026-08-09  JCL   ORIGINAL VERSION - ADD/CHANGE/DELETE/     *
+003600*                      INQUIRE TRANSACTIONS.                    *
+003700*    2026-08-09  JCL   DOCUMENTED THE NAME-AS-KEY LIMIT ON TWO   *
+003800*                      EXPECTED VISITORS SHARING A NAME, AND     *
+003900*                      NAMED THE VISITOR-EXTRACT UTILITY THAT    *
+004000*                      BRIDGES TO THE NIGHTLY GREETING RUN.      *
+004100*                                                                *
+004200******************************************************************
+004300      
+004400 ENVIRONMENT DIVISION.
+004500 CONFIGURATION SECTION.
+004600 SOURCE-COMPUTER. IBM-370.
+004700 OBJECT-COMPUTER. IBM-370.
+004800      
+004900 INPUT-OUTPUT SECTION.
+005000 FILE-CONTROL.
+005100     SELECT VISITOR-MASTER-INDEXED
+005200         ASSIGN TO 'VISIDX'
+005300         ORGANIZATION IS INDEXED
+005400         ACCESS MODE IS DYNAMIC
+005500         RECORD KEY IS VG-VIS-NAME
+005600         FILE STATUS IS VG-VISIDX-STATUS.
+005700      
+005800 DATA DIVISION.
+005900 FILE SECTION.
+006000 FD  VISITOR-MASTER-INDEXED
+006100     LABEL RECORDS ARE STANDARD.
+006200     COPY VISTREC.
+006300      
+006400 WORKING-STORAGE SECTION.
+006500      
+006600 01  VG-SWITCHES.
+006700     05  VG-DONE-SWITCH              PIC X(01) VALUE 'N'.
+006800         88  VG-DONE                            VALUE 'Y'.
+006900      
+007000 01  VG-FILE-STATUSES.
+007100     05  VG-VISIDX-STATUS            PIC X(02).
+007200      
+007300 01  VG-MENU-SELECTION               PIC X(01) VALUE SPACE.
+007400 01  VG-SAVE-LANG-CODE               PIC X(02) VALUE SPACES.
+007500 01  VG-NEW-NAME                     PIC X(20) VALUE SPACES.
+007600 01  VG-NEW-LANG-CODE                PIC X(02) VALUE SPACES.
+007700 01  VG-OLD-NAME                     PIC X(20) VALUE SPACES.
+007800      
+007900 PROCEDURE DIVISION.
+008000      
+008100******************************************************************
+008200*    0000-MAINLINE                                              *
+008300******************************************************************
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008600     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+008700         UNTIL VG-DONE
+008800     PERFORM 3000-TERMINATE THRU 3000-EXIT
+008900     STOP RUN.
+009000      
+009100******************************************************************
+009200*    1000-INITIALIZE - OPEN THE INDEXED MASTER, CREATING IT ON  *
+009300*    ITS VERY FIRST USE IF IT DOES NOT YET EXIST                *
+009400******************************************************************
+009500 1000-INITIALIZE.
+009600     OPEN I-O VISITOR-MASTER-INDEXED
+009700     IF VG-VISIDX-STATUS = '35'
+009800         OPEN OUTPUT VISITOR-MASTER-INDEXED
+009900         CLOSE VISITOR-MASTER-INDEXED
+010000         OPEN I-O VISITOR-MASTER-INDEXED
+010100     END-IF
+010200     IF VG-VISIDX-STATUS NOT = '00'
+010300         DISPLAY 'VISMAINT0001E - UNABLE TO OPEN '
+010400             'VISITOR-MASTER-INDEXED, STATUS = ' VG-VISIDX-STATUS
+010500         MOVE 16 TO RETURN-CODE
+010600         GO TO 1000-ABEND
+010700     END-IF.
+010800 1000-EXIT.
+010900     EXIT.
+011000 1000-ABEND.
+011100     STOP RUN.
+011200      
+011300******************************************************************
+011400*    2000-PROCESS-TRANSACTION - MENU DISPATCH                   *
+011500******************************************************************
+011600 2000-PROCESS-TRANSACTION.
+011700     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT
+011800     PERFORM 2150-ACCEPT-SELECTION THRU 2150-EXIT
+011900     EVALUATE VG-MENU-SELECTION
+012000         WHEN '1'
+012100             PERFORM 2300-ADD-VISITOR THRU 2300-EXIT
+012200         WHEN '2'
+012300             PERFORM 2400-CHANGE-VISITOR THRU 2400-EXIT
+012400         WHEN '3'
+012500             PERFORM 2500-DELETE-VISITOR THRU 2500-EXIT
+012600         WHEN '4'
+012700             PERFORM 2600-INQUIRE-VISITOR THRU 2600-EXIT
+012800         WHEN '5'
+012900             SET VG-DONE TO TRUE
+013000         WHEN OTHER
+013100             DISPLAY 'VISMAINT0002E - INVALID SELECTION, '
+013200                 'ENTER 1 THRU 5'
+013300     END-EVALUATE.
+013400 2000-EXIT.
+013500     EXIT.
+013600      
+013700 2100-DISPLAY-MENU.
+013800     DISPLAY ' '
+013900     DISPLAY 'VISITOR MASTER MAINTENANCE'
+014000     DISPLAY '1 = ADD       2 = CHANGE     3 = DELETE'
+014100     DISPLAY '4 = INQUIRE   5 = EXIT'
+014200     DISPLAY 'ENTER SELECTION: ' WITH NO ADVANCING.
+014300 2100-EXIT.
+014400     EXIT.
+014500      
+014600 2150-ACCEPT-SELECTION.
+014700     ACCEPT VG-MENU-SELECTION.
+014800 2150-EXIT.
+014900     EXIT.
+015000      
+015100******************************************************************
+015200*    2300-ADD-VISITOR                                           *
+015300******************************************************************
+015400 2300-ADD-VISITOR.
+015500     MOVE SPACES TO VG-VISITOR-RECORD
+015600     DISPLAY 'ENTER VISITOR NAME: ' WITH NO ADVANCING
+015700     ACCEPT VG-VIS-NAME
+015800     DISPLAY 'ENTER LANGUAGE CODE (ES, EN, FR): '
+015900         WITH NO ADVANCING
+016000     ACCEPT VG-VIS-LANG-CODE
+016100     WRITE VG-VISITOR-RECORD
+016200         INVALID KEY
+016300             DISPLAY 'VISMAINT0003E - VISITOR ALREADY EXISTS, '
+016400                 'USE CHANGE INSTEAD'
+016500         NOT INVALID KEY
+016600             DISPLAY 'VISMAINT0004I - VISITOR ADDED'
+016700     END-WRITE.
+016800 2300-EXIT.
+016900     EXIT.
+017000      
+017100******************************************************************
+017200*    2400-CHANGE-VISITOR                                        *
+017300******************************************************************
+017400 2400-CHANGE-VISITOR.
+017500     MOVE SPACES TO VG-NEW-NAME
+017600     MOVE SPACES TO VG-NEW-LANG-CODE
+017700     DISPLAY 'ENTER CURRENT VISITOR NAME: ' WITH NO ADVANCING
+017800     ACCEPT VG-VIS-NAME
+017900     READ VISITOR-MASTER-INDEXED
+018000         INVALID KEY
+018100             DISPLAY 'VISMAINT0005E - VISITOR NOT FOUND'
+018200         NOT INVALID KEY
+018300             MOVE VG-VIS-LANG-CODE TO VG-SAVE-LANG-CODE
+018400             DISPLAY 'ENTER CORRECTED NAME '
+018500                 '(BLANK TO KEEP CURRENT): ' WITH NO ADVANCING
+018600             ACCEPT VG-NEW-NAME
+018700             DISPLAY 'ENTER LANGUAGE CODE '
+018800                 '(BLANK TO KEEP CURRENT): ' WITH NO ADVANCING
+018900             ACCEPT VG-NEW-LANG-CODE
+019000             PERFORM 2450-APPLY-CHANGE THRU 2450-EXIT
+019100     END-READ.
+019200 2400-EXIT.
+019300     EXIT.
+019400      
+019500 2450-APPLY-CHANGE.
+019600     IF VG-NEW-NAME NOT = SPACES
+019700         PERFORM 2460-RENAME-VISITOR THRU 2460-EXIT
+019800     ELSE
+019900         IF VG-NEW-LANG-CODE NOT = SPACES
+020000             MOVE VG-NEW-LANG-CODE TO VG-VIS-LANG-CODE
+020100             REWRITE VG-VISITOR-RECORD
+020200                 INVALID KEY
+020300                     DISPLAY 'VISMAINT0006E - REWRITE FAILED'
+020400                 NOT INVALID KEY
+020500                     DISPLAY 'VISMAINT0007I - VISITOR UPDATED'
+020600             END-REWRITE
+020700         ELSE
+020800             DISPLAY 'VISMAINT0008I - NOTHING ENTERED, '
+020900                 'NO CHANGE MADE'
+021000         END-IF
+021100     END-IF.
+021200 2450-EXIT.
+021300     EXIT.
+021400      
+021500******************************************************************
+021600*    2460-RENAME-VISITOR - NAME IS THE RECORD KEY, SO A NAME    *
+021700*    CORRECTION IS DONE AS A WRITE OF THE CORRECTED RECORD      *
+021800*    FOLLOWED BY A DELETE OF THE OLD KEY, IN THAT ORDER, SO A   *
+021900*    NAME COLLISION ON THE WRITE LEAVES THE ORIGINAL RECORD     *
+022000*    UNTOUCHED INSTEAD OF LOSING THE VISITOR.                   *
+022100******************************************************************
+022200 2460-RENAME-VISITOR.
+022300     IF VG-NEW-LANG-CODE = SPACES
+022400         MOVE VG-SAVE-LANG-CODE TO VG-NEW-LANG-CODE
+022500     END-IF
+022600     MOVE VG-VIS-NAME TO VG-OLD-NAME
+022700     MOVE VG-NEW-NAME TO VG-VIS-NAME
+022800     MOVE VG-NEW-LANG-CODE TO VG-VIS-LANG-CODE
+022900     WRITE VG-VISITOR-RECORD
+023000         INVALID KEY
+023100             DISPLAY 'VISMAINT0010E - A VISITOR ALREADY '
+023200                 'EXISTS WITH THE CORRECTED NAME, NO CHANGE MADE'
+023300         NOT INVALID KEY
+023400             PERFORM 2465-DELETE-OLD-KEY THRU 2465-EXIT
+023500     END-WRITE.
+023600 2460-EXIT.
+023700     EXIT.
+023800      
+023900 2465-DELETE-OLD-KEY.
+024000     MOVE VG-OLD-NAME TO VG-VIS-NAME
+024100     DELETE VISITOR-MASTER-INDEXED
+024200         INVALID KEY
+024300             DISPLAY 'VISMAINT0009E - DELETE OF OLD RECORD '
+024400                 'FAILED, VISITOR EXISTS UNDER BOTH NAMES'
+024500         NOT INVALID KEY
+024600             DISPLAY 'VISMAINT0011I - VISITOR RENAMED '
+024700                 'AND UPDATED'
+024800     END-DELETE.
+024900 2465-EXIT.
+025000     EXIT.
+025100      
+025200******************************************************************
+025300*    2500-DELETE-VISITOR                                        *
+025400******************************************************************
+025500 2500-DELETE-VISITOR.
+025600     DISPLAY 'ENTER VISITOR NAME TO DELETE: ' WITH NO ADVANCING
+025700     ACCEPT VG-VIS-NAME
+025800     DELETE VISITOR-MASTER-INDEXED
+025900         INVALID KEY
+026000             DISPLAY 'VISMAINT0012E - VISITOR NOT FOUND'
+026100         NOT INVALID KEY
+026200             DISPLAY 'VISMAINT0013I - VISITOR DELETED'
+026300     END-DELETE.
+026400 2500-EXIT.
+026500     EXIT.
+026600      
+026700******************************************************************
+026800*    2600-INQUIRE-VISITOR                                       *
+026900******************************************************************
+027000 2600-INQUIRE-VISITOR.
+027100     DISPLAY 'ENTER VISITOR NAME TO INQUIRE: ' WITH NO ADVANCING
+027200     ACCEPT VG-VIS-NAME
+027300     READ VISITOR-MASTER-INDEXED
+027400         INVALID KEY
+027500             DISPLAY 'VISMAINT0014E - VISITOR NOT FOUND'
+027600         NOT INVALID KEY
+027700             DISPLAY 'NAME ..........: ' VG-VIS-NAME
+027800             DISPLAY 'LANGUAGE CODE .: ' VG-VIS-LANG-CODE
+027900     END-READ.
+028000 2600-EXIT.
+028100     EXIT.
+028200      
+028300******************************************************************
+028400*    3000-TERMINATE                                              *
+028500******************************************************************
+028600 3000-TERMINATE.
+028700     CLOSE VISITOR-MASTER-INDEXED
+028800     DISPLAY 'VISMAINT0015I - VISITOR MASTER MAINTENANCE ENDED'.
+028900 3000-EXIT.
+029000     EXIT.
