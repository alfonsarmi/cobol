@@ -1,21 +1,853 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NAME PIC X(20) VALUE 'Mundo'.
-01 GREETING PIC X(30) VALUE SPACES.
-
-PROCEDURE DIVISION.
-    PERFORM ASK-NAME
-    PERFORM GREET-USER
-    STOP RUN.
-
-ASK-NAME.
-    DISPLAY '¿Cómo te llamas?'
-    ACCEPT NAME.
-
-GREET-USER.
-    MOVE '¡Hola, ' TO GREETING
-    STRING NAME '!' DELIMITED BY SIZE INTO GREETING
-    DISPLAY GREETING.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLO-WORLD.
+000300 AUTHOR. J C LARKIN.
+000400 INSTALLATION. FRONT DESK VISITOR SYSTEMS.
+000500 DATE-WRITTEN. 2024-01-15.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    HELLO-WORLD                                                *
+001000*                                                                *
+001100*    NIGHTLY / ON-DEMAND BATCH GREETING RUN.  READS THE          *
+001200*    VISITOR-MASTER SIGN-IN EXTRACT, VALIDATES AND GREETS EACH   *
+001300*    VISITOR IN THEIR OWN LANGUAGE, PRINTS A GREETING REPORT,    *
+001400*    LOGS AN AUDIT TRAIL AND AN EXCEPTION LOG, EXTRACTS A FEED   *
+001500*    FOR THE CRM, RECONCILES DUPLICATE SIGN-INS, CHECKPOINTS ITS *
+001600*    PROGRESS FOR RESTART, AND REPORTS RUN STATISTICS AT THE END.*
+001700*                                                                *
+001800*    MODIFICATION HISTORY                                       *
+001900*    ----------------------                                     *
+002000*    2024-01-15  JCL   ORIGINAL VERSION - SINGLE-NAME ACCEPT     *
+002100*                      AND DISPLAY OF A SPANISH GREETING.       *
+002200*    2026-08-09  JCL   CONVERTED TO BATCH MODE AGAINST THE       *
+002300*                      VISITOR-MASTER SIGN-IN FILE.              *
+002400*    2026-08-09  JCL   ADDED PRINTED GREETING REPORT WITH        *
+002500*                      HEADER AND TRAILER.                       *
+002600*    2026-08-09  JCL   ADDED NAME VALIDATION AND EXCEPTION LOG.  *
+002700*    2026-08-09  JCL   ADDED LANGUAGE-CODE-DRIVEN GREETING       *
+002800*                      TABLE FOR MULTI-LANGUAGE GREETINGS.       *
+002900*    2026-08-09  JCL   ADDED AUDIT LOG OF EVERY GREETING ISSUED. *
+003000*    2026-08-09  JCL   ADDED CHECKPOINT/RESTART SUPPORT.         *
+003100*    2026-08-09  JCL   ADDED NIGHTLY CRM EXTRACT FEED.           *
+003200*    2026-08-09  JCL   ADDED DUPLICATE-VISIT RECONCILIATION      *
+003300*                      AGAINST TODAY'S AND THE PRIOR DAY'S FEED. *
+003400*    2026-08-09  JCL   ADDED END-OF-RUN STATISTICS SUMMARY.      *
+003500*                                                                *
+003600******************************************************************
+003700      
+003800 ENVIRONMENT DIVISION.
+003900 CONFIGURATION SECTION.
+004000 SOURCE-COMPUTER. IBM-370.
+004100 OBJECT-COMPUTER. IBM-370.
+004200      
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT VISITOR-MASTER
+004600         ASSIGN TO 'VISMAST'
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS VG-VISMAST-STATUS.
+004900      
+005000     SELECT GREETING-REPORT
+005100         ASSIGN TO 'GREETRPT'
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS VG-GREETRPT-STATUS.
+005400      
+005500     SELECT GREETING-REJECTS
+005600         ASSIGN TO 'GREETREJ'
+005700         ORGANIZATION IS LINE SEQUENTIAL
+005800         FILE STATUS IS VG-GREETREJ-STATUS.
+005900      
+006000     SELECT GREETING-AUDIT
+006100         ASSIGN TO 'GREETAUD'
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         FILE STATUS IS VG-GREETAUD-STATUS.
+006400      
+006500     SELECT GREETING-EXTRACT
+006600         ASSIGN TO 'GREETEXT'
+006700         ORGANIZATION IS LINE SEQUENTIAL
+006800         FILE STATUS IS VG-GREETEXT-STATUS.
+006900      
+007000     SELECT DUPLICATE-RPT
+007100         ASSIGN TO 'DUPRPT'
+007200         ORGANIZATION IS LINE SEQUENTIAL
+007300         FILE STATUS IS VG-DUPRPT-STATUS.
+007400      
+007500     SELECT PRIOR-DAY-NAMES
+007600         ASSIGN TO 'PRIORDAY'
+007700         ORGANIZATION IS LINE SEQUENTIAL
+007800         FILE STATUS IS VG-PRIORDAY-STATUS.
+007900      
+008000     SELECT GREETING-CKPT
+008100         ASSIGN TO 'GREETCKP'
+008200         ORGANIZATION IS LINE SEQUENTIAL
+008300         FILE STATUS IS VG-GREETCKP-STATUS.
+008400      
+008500 DATA DIVISION.
+008600 FILE SECTION.
+008700 FD  VISITOR-MASTER
+008800     LABEL RECORDS ARE STANDARD.
+008900     COPY VISTREC.
+009000      
+009100 FD  GREETING-REPORT
+009200     LABEL RECORDS ARE STANDARD.
+009300 01  VG-REPORT-RECORD                PIC X(80).
+009400      
+009500 FD  GREETING-REJECTS
+009600     LABEL RECORDS ARE STANDARD.
+009700     COPY REJTREC.
+009800      
+009900 FD  GREETING-AUDIT
+010000     LABEL RECORDS ARE STANDARD.
+010100     COPY AUDTREC.
+010200      
+010300 FD  GREETING-EXTRACT
+010400     LABEL RECORDS ARE STANDARD.
+010500     COPY XTRCREC.
+010600      
+010700 FD  DUPLICATE-RPT
+010800     LABEL RECORDS ARE STANDARD.
+010900     COPY DUPTREC.
+011000      
+011100 FD  PRIOR-DAY-NAMES
+011200     LABEL RECORDS ARE STANDARD.
+011300     COPY XTRCREC REPLACING
+011400         ==VG-EXTRACT-RECORD==   BY ==VG-PRIOR-INPUT-RECORD==
+011500         ==VG-EXT-NAME==         BY ==VG-PRD-NAME==
+011600         ==VG-EXT-DATE-GREETED== BY ==VG-PRD-DATE-GREETED==
+011700         ==VG-EXT-LANG-CODE==    BY ==VG-PRD-LANG-CODE==.
+011800      
+011900 FD  GREETING-CKPT
+012000     LABEL RECORDS ARE STANDARD.
+012100     COPY CKPTREC.
+012200      
+012300 WORKING-STORAGE SECTION.
+012400      
+012500******************************************************************
+012600*    SWITCHES                                                   *
+012700******************************************************************
+012800 01  VG-SWITCHES.
+012900     05  VG-EOF-SWITCH               PIC X(01) VALUE 'N'.
+013000         88  VG-END-OF-FILE                     VALUE 'Y'.
+013100     05  VG-VALID-SWITCH             PIC X(01) VALUE 'Y'.
+013200         88  VG-NAME-VALID                      VALUE 'Y'.
+013300         88  VG-NAME-INVALID                    VALUE 'N'.
+013400     05  VG-DUPLICATE-SWITCH         PIC X(01) VALUE 'N'.
+013500         88  VG-IS-DUPLICATE                    VALUE 'Y'.
+013600     05  VG-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+013700         88  VG-RESTART-REQUESTED               VALUE 'Y'.
+013800     05  VG-PRIOR-DAY-SWITCH         PIC X(01) VALUE 'N'.
+013900         88  VG-PRIOR-DAY-AVAILABLE             VALUE 'Y'.
+014000     05  VG-SKIP-SWITCH              PIC X(01) VALUE 'N'.
+014100         88  VG-SKIP-RECORD                     VALUE 'Y'.
+014200      
+014300******************************************************************
+014400*    FILE STATUS FIELDS                                         *
+014500******************************************************************
+014600 01  VG-FILE-STATUSES.
+014700     05  VG-VISMAST-STATUS           PIC X(02).
+014800     05  VG-GREETRPT-STATUS          PIC X(02).
+014900     05  VG-GREETREJ-STATUS          PIC X(02).
+015000     05  VG-GREETAUD-STATUS          PIC X(02).
+015100     05  VG-GREETEXT-STATUS          PIC X(02).
+015200     05  VG-DUPRPT-STATUS            PIC X(02).
+015300     05  VG-PRIORDAY-STATUS          PIC X(02).
+015400     05  VG-GREETCKP-STATUS          PIC X(02).
+015500      
+015600******************************************************************
+015700*    COUNTERS                                                   *
+015800******************************************************************
+015900 01  VG-COUNTERS.
+016000     05  VG-RECORDS-READ             PIC 9(08) COMP VALUE ZERO.
+016100     05  VG-GREETINGS-ISSUED         PIC 9(08) COMP VALUE ZERO.
+016200     05  VG-REJECT-COUNT             PIC 9(08) COMP VALUE ZERO.
+016300     05  VG-DUPLICATE-COUNT          PIC 9(08) COMP VALUE ZERO.
+016400     05  VG-AUDIT-SEQ-NO             PIC 9(06) COMP VALUE ZERO.
+016500     05  VG-REPORT-LINE-COUNT        PIC 9(04) COMP VALUE ZERO.
+016600     05  VG-REPORT-PAGE-NO           PIC 9(04) COMP VALUE ZERO.
+016700     05  VG-RESTART-SKIP-COUNT       PIC 9(08) COMP VALUE ZERO.
+016800     05  VG-TODAY-NAME-COUNT         PIC 9(05) COMP VALUE ZERO.
+016900     05  VG-PRIOR-NAME-COUNT         PIC 9(05) COMP VALUE ZERO.
+017000     05  VG-ALPHA-COUNT              PIC 9(02) COMP VALUE ZERO.
+017100     05  VG-DIGIT-COUNT              PIC 9(02) COMP VALUE ZERO.
+017200     05  VG-INVALID-COUNT            PIC 9(02) COMP VALUE ZERO.
+017300     05  VG-CHAR-IDX                 PIC 9(02) COMP VALUE ZERO.
+017400     05  VG-CUR-NAME-LEN             PIC 9(02) COMP VALUE ZERO.
+017500      
+017600******************************************************************
+017700*    RUN DATE AND TIME                                          *
+017800******************************************************************
+017900 01  VG-RUN-DATE                     PIC 9(08).
+018000 01  VG-RUN-DATE-R REDEFINES VG-RUN-DATE.
+018100     05  VG-RUN-CC                   PIC 9(02).
+018200     05  VG-RUN-YY                   PIC 9(02).
+018300     05  VG-RUN-MM                   PIC 9(02).
+018400     05  VG-RUN-DD                   PIC 9(02).
+018500 01  VG-RUN-DATE-DISPLAY             PIC X(10) VALUE SPACES.
+018600      
+018700 01  VG-START-TIME                   PIC 9(08).
+018800 01  VG-START-TIME-R REDEFINES VG-START-TIME.
+018900     05  VG-START-HH                 PIC 9(02).
+019000     05  VG-START-MM                 PIC 9(02).
+019100     05  VG-START-SS                 PIC 9(02).
+019200     05  VG-START-HS                 PIC 9(02).
+019300 01  VG-END-TIME                     PIC 9(08).
+019400 01  VG-END-TIME-R REDEFINES VG-END-TIME.
+019500     05  VG-END-HH                   PIC 9(02).
+019600     05  VG-END-MM                   PIC 9(02).
+019700     05  VG-END-SS                   PIC 9(02).
+019800     05  VG-END-HS                   PIC 9(02).
+019900 01  VG-START-TOTAL-SECONDS          PIC 9(07) COMP VALUE ZERO.
+020000 01  VG-END-TOTAL-SECONDS            PIC 9(07) COMP VALUE ZERO.
+020100 01  VG-ELAPSED-SECONDS              PIC 9(07) COMP VALUE ZERO.
+020200      
+020300 01  VG-OPERATOR-ID                  PIC X(08) VALUE SPACES.
+020400 01  VG-RESTART-PARM                 PIC X(01) VALUE SPACE.
+020500      
+020600******************************************************************
+020700*    CURRENT VISITOR WORK AREA                                  *
+020800******************************************************************
+020900 01  VG-CURRENT-VISITOR.
+021000     05  VG-CUR-NAME                 PIC X(20).
+021100     05  VG-CUR-NAME-CHARS REDEFINES VG-CUR-NAME.
+021200         10  VG-CUR-NAME-CHAR OCCURS 20 TIMES PIC X(01).
+021300     05  VG-CUR-LANG-CODE            PIC X(02).
+021400      
+021500 01  VG-VALIDATION-REASON            PIC X(35) VALUE SPACES.
+021600 01  VG-DUP-REASON-WS                PIC X(35) VALUE SPACES.
+021700 01  VG-GREETING-TEXT                PIC X(31) VALUE SPACES.
+021800      
+021900******************************************************************
+022000*    MULTI-LANGUAGE GREETING TABLE                              *
+022100******************************************************************
+022200     COPY GREETTAB.
+022300      
+022400******************************************************************
+022500*    DUPLICATE-VISIT LOOKUP TABLES                              *
+022600******************************************************************
+022700 01  VG-TODAY-NAMES-TABLE.
+022800     05  VG-TODAY-NAME OCCURS 1 TO 5000 TIMES
+022900             DEPENDING ON VG-TODAY-NAME-COUNT
+023000             INDEXED BY VG-TODAY-IDX
+023100             PIC X(20).
+023200      
+023300 01  VG-PRIOR-NAMES-TABLE.
+023400     05  VG-PRIOR-NAME OCCURS 1 TO 5000 TIMES
+023500             DEPENDING ON VG-PRIOR-NAME-COUNT
+023600             INDEXED BY VG-PRIOR-IDX
+023700             PIC X(20).
+023800      
+023900******************************************************************
+024000*    GREETING REPORT LINE LAYOUTS                               *
+024100******************************************************************
+024200 01  VG-RPT-HEADER-1.
+024300     05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+024400     05  VG-RPTH-DATE                PIC X(10).
+024500     05  FILLER                      PIC X(10) VALUE SPACES.
+024600     05  FILLER                      PIC X(06) VALUE 'PAGE: '.
+024700     05  VG-RPTH-PAGE                PIC ZZZ9.
+024800     05  FILLER                      PIC X(40) VALUE SPACES.
+024900      
+025000 01  VG-RPT-HEADER-2                 PIC X(80) VALUE ALL '-'.
+025100      
+025200 01  VG-RPT-DETAIL-LINE.
+025300     05  VG-RPTD-NAME                PIC X(20).
+025400     05  FILLER                      PIC X(05) VALUE SPACES.
+025500     05  VG-RPTD-GREETING            PIC X(31).
+025600     05  FILLER                      PIC X(24) VALUE SPACES.
+025700      
+025800 01  VG-RPT-TRAILER-LINE.
+025900     05  FILLER                      PIC X(20) VALUE
+026000             'VISITORS GREETED:   '.
+026100     05  VG-RPTT-COUNT               PIC ZZZ,ZZ9.
+026200     05  FILLER                      PIC X(53) VALUE SPACES.
+026300      
+026400 PROCEDURE DIVISION.
+026500      
+026600******************************************************************
+026700*    0000-MAINLINE                                              *
+026800******************************************************************
+026900 0000-MAINLINE.
+027000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+027100     PERFORM 2000-PROCESS-VISITORS THRU 2000-EXIT
+027200     PERFORM 3000-FINALIZE THRU 3000-EXIT
+027300     STOP RUN.
+027400      
+027500******************************************************************
+027600*    1000-INITIALIZE - OPEN FILES, LOAD TABLES, PRIME THE READ  *
+027700******************************************************************
+027800 1000-INITIALIZE.
+027900     ACCEPT VG-RUN-DATE FROM DATE YYYYMMDD
+028000     ACCEPT VG-START-TIME FROM TIME
+028100     PERFORM 1100-FORMAT-RUN-DATE THRU 1100-EXIT
+028200     PERFORM 1300-GET-OPERATOR-ID THRU 1300-EXIT
+028300     PERFORM 1400-GET-RESTART-OPTION THRU 1400-EXIT
+028400      
+028500     OPEN INPUT VISITOR-MASTER
+028600     IF VG-VISMAST-STATUS NOT = '00'
+028700         DISPLAY 'HELLO0001E - UNABLE TO OPEN VISITOR-MASTER, '
+028800             'STATUS = ' VG-VISMAST-STATUS
+028900         GO TO 1000-ABEND
+029000     END-IF
+029100      
+029200     PERFORM 1600-READ-CHECKPOINT THRU 1600-EXIT
+029300     IF VG-RESTART-REQUESTED
+029400         PERFORM 1700-RELOAD-TODAY-NAMES THRU 1700-EXIT
+029500     END-IF
+029600      
+029700     PERFORM 1200-OPEN-DOWNSTREAM-FILES THRU 1200-EXIT
+029800     PERFORM 1500-OPEN-PRIOR-DAY-FILE THRU 1500-EXIT
+029900      
+030000     IF NOT (VG-RESTART-REQUESTED AND VG-REPORT-PAGE-NO > 0)
+030100         MOVE ZERO TO VG-REPORT-PAGE-NO
+030200         PERFORM 2550-WRITE-REPORT-HEADER THRU 2550-EXIT
+030300     END-IF
+030400     PERFORM 2100-READ-VISITOR-RECORD THRU 2100-EXIT.
+030500 1000-EXIT.
+030600     EXIT.
+030700 1000-ABEND.
+030800     MOVE 16 TO RETURN-CODE
+030900     STOP RUN.
+031000      
+031100******************************************************************
+031200*    1100-FORMAT-RUN-DATE - BUILD YYYY-MM-DD FOR THE REPORT     *
+031300******************************************************************
+031400 1100-FORMAT-RUN-DATE.
+031500     MOVE SPACES TO VG-RUN-DATE-DISPLAY
+031600     STRING VG-RUN-CC VG-RUN-YY '-' VG-RUN-MM '-' VG-RUN-DD
+031700         DELIMITED BY SIZE INTO VG-RUN-DATE-DISPLAY.
+031800 1100-EXIT.
+031900     EXIT.
+032000      
+032100******************************************************************
+032200*    1200-OPEN-DOWNSTREAM-FILES - REPORT, REJECTS, EXTRACT,     *
+032300*    DUPLICATE REPORT AND AUDIT.  A RESTART OPENS EACH EXTEND    *
+032400*    SO THE FIRST SEGMENT'S OUTPUT SURVIVES; A FRESH RUN OPENS   *
+032500*    THEM OUTPUT SO YESTERDAY'S COPIES ARE CLEARED.              *
+032600******************************************************************
+032700 1200-OPEN-DOWNSTREAM-FILES.
+032800     IF VG-RESTART-REQUESTED
+032900         OPEN EXTEND GREETING-REPORT
+033000         IF VG-GREETRPT-STATUS = '35'
+033100             OPEN OUTPUT GREETING-REPORT
+033200         END-IF
+033300         OPEN EXTEND GREETING-REJECTS
+033400         IF VG-GREETREJ-STATUS = '35'
+033500             OPEN OUTPUT GREETING-REJECTS
+033600         END-IF
+033700         OPEN EXTEND GREETING-EXTRACT
+033800         IF VG-GREETEXT-STATUS = '35'
+033900             OPEN OUTPUT GREETING-EXTRACT
+034000         END-IF
+034100         OPEN EXTEND DUPLICATE-RPT
+034200         IF VG-DUPRPT-STATUS = '35'
+034300             OPEN OUTPUT DUPLICATE-RPT
+034400         END-IF
+034500     ELSE
+034600         OPEN OUTPUT GREETING-REPORT
+034700         OPEN OUTPUT GREETING-REJECTS
+034800         OPEN OUTPUT GREETING-EXTRACT
+034900         OPEN OUTPUT DUPLICATE-RPT
+035000     END-IF
+035100      
+035200     OPEN EXTEND GREETING-AUDIT
+035300     IF VG-GREETAUD-STATUS = '35'
+035400         OPEN OUTPUT GREETING-AUDIT
+035500     END-IF.
+035600 1200-EXIT.
+035700     EXIT.
+035800      
+035900******************************************************************
+036000*    1300-GET-OPERATOR-ID - PICK UP THE RUNNING OPERATOR ID    *
+036100******************************************************************
+036200 1300-GET-OPERATOR-ID.
+036300     MOVE SPACES TO VG-OPERATOR-ID
+036400     DISPLAY 'VG_OPERATOR_ID' UPON ENVIRONMENT-NAME
+036500     ACCEPT VG-OPERATOR-ID FROM ENVIRONMENT-VALUE
+036600     IF VG-OPERATOR-ID = SPACES
+036700         MOVE 'BATCH' TO VG-OPERATOR-ID
+036800     END-IF.
+036900 1300-EXIT.
+037000     EXIT.
+037100      
+037200******************************************************************
+037300*    1400-GET-RESTART-OPTION - CHECK FOR A RESTART REQUEST     *
+037400******************************************************************
+037500 1400-GET-RESTART-OPTION.
+037600     MOVE SPACE TO VG-RESTART-PARM
+037700     DISPLAY 'VG_RESTART' UPON ENVIRONMENT-NAME
+037800     ACCEPT VG-RESTART-PARM FROM ENVIRONMENT-VALUE
+037900     IF VG-RESTART-PARM = 'Y' OR VG-RESTART-PARM = 'y'
+038000         SET VG-RESTART-REQUESTED TO TRUE
+038100     ELSE
+038200         MOVE 'N' TO VG-RESTART-SWITCH
+038300     END-IF.
+038400 1400-EXIT.
+038500     EXIT.
+038600      
+038700******************************************************************
+038800*    1500-OPEN-PRIOR-DAY-FILE - LOAD YESTERDAY'S NAMES         *
+038900******************************************************************
+039000 1500-OPEN-PRIOR-DAY-FILE.
+039100     OPEN INPUT PRIOR-DAY-NAMES
+039200     IF VG-PRIORDAY-STATUS = '00'
+039300         SET VG-PRIOR-DAY-AVAILABLE TO TRUE
+039400         PERFORM 1550-READ-PRIOR-DAY-RECORD THRU 1550-EXIT
+039500         PERFORM 1560-STORE-PRIOR-DAY-RECORD THRU 1560-EXIT
+039600             UNTIL VG-PRIORDAY-STATUS NOT = '00'
+039700         CLOSE PRIOR-DAY-NAMES
+039800     ELSE
+039900         DISPLAY 'HELLO0002I - PRIOR-DAY-NAMES NOT AVAILABLE, '
+040000             'DUPLICATE CHECK LIMITED TO TODAY ONLY'
+040100     END-IF.
+040200 1500-EXIT.
+040300     EXIT.
+040400      
+040500 1550-READ-PRIOR-DAY-RECORD.
+040600     READ PRIOR-DAY-NAMES
+040700         AT END
+040800             MOVE '10' TO VG-PRIORDAY-STATUS
+040900     END-READ.
+041000 1550-EXIT.
+041100     EXIT.
+041200      
+041300 1560-STORE-PRIOR-DAY-RECORD.
+041400     IF VG-PRIOR-NAME-COUNT < 5000
+041500         ADD 1 TO VG-PRIOR-NAME-COUNT
+041600         MOVE VG-PRD-NAME TO VG-PRIOR-NAME(VG-PRIOR-NAME-COUNT)
+041700     ELSE
+041800         DISPLAY 'HELLO0007W - PRIOR-DAY NAME TABLE FULL, '
+041900             'REMAINING PRIOR-DAY NAMES IGNORED'
+042000     END-IF
+042100     PERFORM 1550-READ-PRIOR-DAY-RECORD THRU 1550-EXIT.
+042200 1560-EXIT.
+042300     EXIT.
+042400      
+042500******************************************************************
+042600*    1600-READ-CHECKPOINT - CARRY THE AUDIT SEQUENCE NUMBER     *
+042700*    FORWARD FROM WHATEVER RUN LAST WROTE A CHECKPOINT (ANY     *
+042800*    DAY) SO GREETING-AUDIT, WHICH IS NEVER TRUNCATED, NEVER    *
+042900*    REPEATS A SEQUENCE NUMBER FROM AN EARLIER DAY.  ON A       *
+043000*    SAME-DAY RESTART, ALSO RESTORE THE RECORD POSITION AND     *
+043100*    THE DAY'S CUMULATIVE TOTALS.                                *
+043200******************************************************************
+043300 1600-READ-CHECKPOINT.
+043400     OPEN INPUT GREETING-CKPT
+043500     IF VG-GREETCKP-STATUS = '00'
+043600         READ GREETING-CKPT
+043700         IF VG-GREETCKP-STATUS = '00'
+043800             MOVE VG-CKPT-AUDIT-SEQ-NO TO VG-AUDIT-SEQ-NO
+043900             IF VG-CKPT-RUN-DATE = VG-RUN-DATE
+044000                     AND VG-RESTART-REQUESTED
+044100                 MOVE VG-CKPT-LAST-COUNT TO VG-RESTART-SKIP-COUNT
+044200                 MOVE VG-CKPT-GREETINGS TO VG-GREETINGS-ISSUED
+044300                 MOVE VG-CKPT-REJECTS TO VG-REJECT-COUNT
+044400                 MOVE VG-CKPT-DUPLICATES TO VG-DUPLICATE-COUNT
+044500                 MOVE VG-CKPT-REPORT-PAGE-NO TO VG-REPORT-PAGE-NO
+044600                 MOVE VG-CKPT-LINE-COUNT TO VG-REPORT-LINE-COUNT
+044700                 DISPLAY 'HELLO0003I - RESTARTING AFTER RECORD '
+044800                     VG-RESTART-SKIP-COUNT
+044900             ELSE
+045000                 DISPLAY 'HELLO0004I - NO CHECKPOINT FOR TODAY, '
+045100                     'STARTING FROM RECORD 1'
+045200             END-IF
+045300         ELSE
+045400             DISPLAY 'HELLO0004I - NO CHECKPOINT FOR TODAY, '
+045500                 'STARTING FROM RECORD 1'
+045600         END-IF
+045700         CLOSE GREETING-CKPT
+045800     ELSE
+045900         DISPLAY 'HELLO0005I - NO CHECKPOINT FILE FOUND, '
+046000             'STARTING FROM RECORD 1'
+046100     END-IF.
+046200 1600-EXIT.
+046300     EXIT.
+046400      
+046500******************************************************************
+046600*    1700-RELOAD-TODAY-NAMES - ON RESTART, REPOPULATE TODAY'S   *
+046700*    DUPLICATE-CHECK TABLE FROM THE EXISTING GREETING-EXTRACT    *
+046800*    SO A REPEAT OF A NAME GREETED BEFORE THE ABEND IS STILL     *
+046900*    CAUGHT BY 2300-CHECK-DUPLICATE.                             *
+047000******************************************************************
+047100 1700-RELOAD-TODAY-NAMES.
+047200     OPEN INPUT GREETING-EXTRACT
+047300     IF VG-GREETEXT-STATUS = '00'
+047400         PERFORM 1710-READ-EXTRACT-RECORD THRU 1710-EXIT
+047500         PERFORM 1720-STORE-EXTRACT-NAME THRU 1720-EXIT
+047600             UNTIL VG-GREETEXT-STATUS NOT = '00'
+047700         CLOSE GREETING-EXTRACT
+047800     ELSE
+047900         DISPLAY 'HELLO0009I - NO PRIOR GREETING-EXTRACT FOUND, '
+048000             'DUPLICATE CHECK STARTS EMPTY FOR THIS RESTART'
+048100     END-IF.
+048200 1700-EXIT.
+048300     EXIT.
+048400      
+048500 1710-READ-EXTRACT-RECORD.
+048600     READ GREETING-EXTRACT
+048700         AT END
+048800             MOVE '10' TO VG-GREETEXT-STATUS
+048900     END-READ.
+049000 1710-EXIT.
+049100     EXIT.
+049200      
+049300 1720-STORE-EXTRACT-NAME.
+049400     IF VG-EXT-DATE-GREETED = VG-RUN-DATE
+049500         IF VG-TODAY-NAME-COUNT < 5000
+049600             ADD 1 TO VG-TODAY-NAME-COUNT
+049700             MOVE VG-EXT-NAME
+049800                 TO VG-TODAY-NAME(VG-TODAY-NAME-COUNT)
+049900         ELSE
+050000             DISPLAY 'HELLO0010W - TODAY NAME TABLE FULL DURING '
+050100                 'RESTART RELOAD'
+050200         END-IF
+050300     END-IF
+050400     PERFORM 1710-READ-EXTRACT-RECORD THRU 1710-EXIT.
+050500 1720-EXIT.
+050600     EXIT.
+050700      
+050800******************************************************************
+050900*    2000-PROCESS-VISITORS - MAIN VISITOR-MASTER READ LOOP      *
+051000******************************************************************
+051100 2000-PROCESS-VISITORS.
+051200     PERFORM 2050-PROCESS-ONE-VISITOR THRU 2050-EXIT
+051300         UNTIL VG-END-OF-FILE.
+051400 2000-EXIT.
+051500     EXIT.
+051600      
+051700 2050-PROCESS-ONE-VISITOR.
+051800     ADD 1 TO VG-RECORDS-READ
+051900     MOVE VG-VIS-NAME TO VG-CUR-NAME
+052000     MOVE VG-VIS-LANG-CODE TO VG-CUR-LANG-CODE
+052100     MOVE 'N' TO VG-SKIP-SWITCH
+052200      
+052300     IF VG-RESTART-REQUESTED
+052400             AND VG-RECORDS-READ NOT > VG-RESTART-SKIP-COUNT
+052500         SET VG-SKIP-RECORD TO TRUE
+052600     END-IF
+052700      
+052800     IF NOT VG-SKIP-RECORD
+052900         PERFORM 2200-VALIDATE-NAME THRU 2200-EXIT
+053000         IF VG-NAME-VALID
+053100             PERFORM 2300-CHECK-DUPLICATE THRU 2300-EXIT
+053200             IF VG-IS-DUPLICATE
+053300                 PERFORM 2800-WRITE-DUPLICATE-RECORD
+053400                     THRU 2800-EXIT
+053500             ELSE
+053600                 PERFORM 2400-BUILD-GREETING THRU 2400-EXIT
+053700                 PERFORM 2500-WRITE-REPORT-DETAIL THRU 2500-EXIT
+053800                 PERFORM 2600-WRITE-AUDIT-RECORD THRU 2600-EXIT
+053900                 PERFORM 2700-WRITE-EXTRACT-RECORD THRU 2700-EXIT
+054000                 PERFORM 2750-REMEMBER-TODAY-NAME THRU 2750-EXIT
+054100                 ADD 1 TO VG-GREETINGS-ISSUED
+054200             END-IF
+054300         ELSE
+054400             PERFORM 2850-WRITE-REJECT-RECORD THRU 2850-EXIT
+054500         END-IF
+054600     END-IF
+054700      
+054800     PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+054900      
+055000     PERFORM 2100-READ-VISITOR-RECORD THRU 2100-EXIT.
+055100 2050-EXIT.
+055200     EXIT.
+055300      
+055400******************************************************************
+055500*    2100-READ-VISITOR-RECORD                                   *
+055600******************************************************************
+055700 2100-READ-VISITOR-RECORD.
+055800     READ VISITOR-MASTER
+055900         AT END
+056000             SET VG-END-OF-FILE TO TRUE
+056100     END-READ.
+056200 2100-EXIT.
+056300     EXIT.
+056400      
+056500******************************************************************
+056600*    2200-VALIDATE-NAME - REJECT BLANK/NUMERIC/PUNCTUATED NAME *
+056700******************************************************************
+056800 2200-VALIDATE-NAME.
+056900     SET VG-NAME-VALID TO TRUE
+057000     MOVE SPACES TO VG-VALIDATION-REASON
+057100      
+057200     IF VG-CUR-NAME = SPACES
+057300         SET VG-NAME-INVALID TO TRUE
+057400         MOVE 'BLANK NAME' TO VG-VALIDATION-REASON
+057500     ELSE
+057600         MOVE ZERO TO VG-ALPHA-COUNT
+057700         MOVE ZERO TO VG-DIGIT-COUNT
+057800         MOVE ZERO TO VG-INVALID-COUNT
+057900         PERFORM 2210-CLASSIFY-CHARACTER THRU 2210-EXIT
+058000             VARYING VG-CHAR-IDX FROM 1 BY 1
+058100             UNTIL VG-CHAR-IDX > 20
+058200         IF VG-ALPHA-COUNT = 0
+058300             SET VG-NAME-INVALID TO TRUE
+058400             MOVE 'ALL-NUMERIC OR NON-ALPHABETIC NAME'
+058500                 TO VG-VALIDATION-REASON
+058600         ELSE
+058700             IF VG-INVALID-COUNT > 0
+058800                 SET VG-NAME-INVALID TO TRUE
+058900                 MOVE 'NAME CONTAINS INVALID CHARACTERS'
+059000                     TO VG-VALIDATION-REASON
+059100             END-IF
+059200         END-IF
+059300     END-IF.
+059400 2200-EXIT.
+059500     EXIT.
+059600      
+059700 2210-CLASSIFY-CHARACTER.
+059800     IF VG-CUR-NAME-CHAR(VG-CHAR-IDX) NOT = SPACE
+059900         IF VG-CUR-NAME-CHAR(VG-CHAR-IDX) IS ALPHABETIC
+060000             ADD 1 TO VG-ALPHA-COUNT
+060100         ELSE
+060200             IF VG-CUR-NAME-CHAR(VG-CHAR-IDX) IS NUMERIC
+060300                 ADD 1 TO VG-DIGIT-COUNT
+060400             ELSE
+060500                 IF VG-CUR-NAME-CHAR(VG-CHAR-IDX) = '-'
+060600                         OR VG-CUR-NAME-CHAR(VG-CHAR-IDX) = QUOTE
+060700                     CONTINUE
+060800                 ELSE
+060900                     ADD 1 TO VG-INVALID-COUNT
+061000                 END-IF
+061100             END-IF
+061200         END-IF
+061300     END-IF.
+061400 2210-EXIT.
+061500     EXIT.
+061600      
+061700******************************************************************
+061800*    2300-CHECK-DUPLICATE - TODAY AND PRIOR-DAY LOOKUP         *
+061900******************************************************************
+062000 2300-CHECK-DUPLICATE.
+062100     MOVE 'N' TO VG-DUPLICATE-SWITCH
+062200     IF VG-TODAY-NAME-COUNT > 0
+062300         SET VG-TODAY-IDX TO 1
+062400         SEARCH VG-TODAY-NAME
+062500             AT END
+062600                 CONTINUE
+062700             WHEN VG-TODAY-NAME(VG-TODAY-IDX) = VG-CUR-NAME
+062800                 SET VG-IS-DUPLICATE TO TRUE
+062900                 MOVE 'DUPLICATE - ALREADY GREETED TODAY'
+063000                     TO VG-DUP-REASON-WS
+063100         END-SEARCH
+063200     END-IF
+063300      
+063400     IF NOT VG-IS-DUPLICATE AND VG-PRIOR-DAY-AVAILABLE
+063500             AND VG-PRIOR-NAME-COUNT > 0
+063600         SET VG-PRIOR-IDX TO 1
+063700         SEARCH VG-PRIOR-NAME
+063800             AT END
+063900                 CONTINUE
+064000             WHEN VG-PRIOR-NAME(VG-PRIOR-IDX) = VG-CUR-NAME
+064100                 SET VG-IS-DUPLICATE TO TRUE
+064200                 MOVE 'DUPLICATE - GREETED ON PRIOR DAY'
+064300                     TO VG-DUP-REASON-WS
+064400         END-SEARCH
+064500     END-IF.
+064600 2300-EXIT.
+064700     EXIT.
+064800      
+064900******************************************************************
+065000*    2400-BUILD-GREETING - LOOK UP LANGUAGE AND BUILD TEXT     *
+065100******************************************************************
+065200 2400-BUILD-GREETING.
+065300     SET VG-GREET-IDX TO 1
+065400     SEARCH VG-GREET-ENTRY
+065500         AT END
+065600             SET VG-GREET-IDX TO VG-GREET-DEFAULT-SUB
+065700         WHEN VG-GREET-LANG-CODE(VG-GREET-IDX) = VG-CUR-LANG-CODE
+065800             CONTINUE
+065900     END-SEARCH
+066000      
+066100     MOVE 20 TO VG-CUR-NAME-LEN
+066200     PERFORM 2410-CHECK-TRAILING-CHAR THRU 2410-EXIT
+066300         VARYING VG-CUR-NAME-LEN FROM 20 BY -1
+066400         UNTIL VG-CUR-NAME-LEN = 1
+066500             OR VG-CUR-NAME-CHAR(VG-CUR-NAME-LEN) NOT = SPACE
+066600      
+066700     MOVE SPACES TO VG-GREETING-TEXT
+066800     STRING
+066900         VG-GREET-PREFIX(VG-GREET-IDX)
+067000             (1:VG-GREET-PREFIX-LEN(VG-GREET-IDX))
+067100         VG-CUR-NAME(1:VG-CUR-NAME-LEN)
+067200         VG-GREET-SUFFIX(VG-GREET-IDX)
+067300             (1:VG-GREET-SUFFIX-LEN(VG-GREET-IDX))
+067400         DELIMITED BY SIZE
+067500         INTO VG-GREETING-TEXT.
+067600 2400-EXIT.
+067700     EXIT.
+067800      
+067900 2410-CHECK-TRAILING-CHAR.
+068000     CONTINUE.
+068100 2410-EXIT.
+068200     EXIT.
+068300      
+068400******************************************************************
+068500*    2500-WRITE-REPORT-DETAIL - PRINT ONE GREETING LINE        *
+068600******************************************************************
+068700 2500-WRITE-REPORT-DETAIL.
+068800     MOVE VG-CUR-NAME TO VG-RPTD-NAME
+068900     MOVE VG-GREETING-TEXT TO VG-RPTD-GREETING
+069000     WRITE VG-REPORT-RECORD FROM VG-RPT-DETAIL-LINE
+069100     ADD 1 TO VG-REPORT-LINE-COUNT
+069200     IF VG-REPORT-LINE-COUNT >= 55
+069300         PERFORM 2550-WRITE-REPORT-HEADER THRU 2550-EXIT
+069400     END-IF.
+069500 2500-EXIT.
+069600     EXIT.
+069700      
+069800******************************************************************
+069900*    2550-WRITE-REPORT-HEADER - PRINT PAGE HEADER              *
+070000******************************************************************
+070100 2550-WRITE-REPORT-HEADER.
+070200     ADD 1 TO VG-REPORT-PAGE-NO
+070300     MOVE VG-RUN-DATE-DISPLAY TO VG-RPTH-DATE
+070400     MOVE VG-REPORT-PAGE-NO TO VG-RPTH-PAGE
+070500     IF VG-REPORT-PAGE-NO = 1
+070600         WRITE VG-REPORT-RECORD FROM VG-RPT-HEADER-1
+070700     ELSE
+070800         WRITE VG-REPORT-RECORD FROM VG-RPT-HEADER-1
+070900             AFTER ADVANCING PAGE
+071000     END-IF
+071100     WRITE VG-REPORT-RECORD FROM VG-RPT-HEADER-2
+071200     MOVE 2 TO VG-REPORT-LINE-COUNT.
+071300 2550-EXIT.
+071400     EXIT.
+071500      
+071600******************************************************************
+071700*    2600-WRITE-AUDIT-RECORD - APPEND TO THE AUDIT TRAIL       *
+071800******************************************************************
+071900 2600-WRITE-AUDIT-RECORD.
+072000     ADD 1 TO VG-AUDIT-SEQ-NO
+072100     MOVE VG-AUDIT-SEQ-NO TO VG-AUD-SEQ-NO
+072200     MOVE VG-RUN-DATE TO VG-AUD-RUN-DATE
+072300     ACCEPT VG-AUD-RUN-TIME FROM TIME
+072400     MOVE VG-OPERATOR-ID TO VG-AUD-OPERATOR-ID
+072500     MOVE VG-CUR-NAME TO VG-AUD-NAME
+072600     WRITE VG-AUDIT-RECORD.
+072700 2600-EXIT.
+072800     EXIT.
+072900      
+073000******************************************************************
+073100*    2700-WRITE-EXTRACT-RECORD - APPEND TO THE CRM FEED        *
+073200******************************************************************
+073300 2700-WRITE-EXTRACT-RECORD.
+073400     MOVE VG-CUR-NAME TO VG-EXT-NAME
+073500     MOVE VG-RUN-DATE TO VG-EXT-DATE-GREETED
+073600     MOVE VG-CUR-LANG-CODE TO VG-EXT-LANG-CODE
+073700     WRITE VG-EXTRACT-RECORD.
+073800 2700-EXIT.
+073900     EXIT.
+074000      
+074100******************************************************************
+074200*    2750-REMEMBER-TODAY-NAME - ADD TO TODAY'S DUP TABLE       *
+074300******************************************************************
+074400 2750-REMEMBER-TODAY-NAME.
+074500     IF VG-TODAY-NAME-COUNT < 5000
+074600         ADD 1 TO VG-TODAY-NAME-COUNT
+074700         MOVE VG-CUR-NAME TO VG-TODAY-NAME(VG-TODAY-NAME-COUNT)
+074800     ELSE
+074900         DISPLAY 'HELLO0008W - TODAY NAME TABLE FULL, DUPLICATE '
+075000             'CHECK SKIPPED FOR ' VG-CUR-NAME
+075100     END-IF.
+075200 2750-EXIT.
+075300     EXIT.
+075400      
+075500******************************************************************
+075600*    2800-WRITE-DUPLICATE-RECORD - LOG A DUPLICATE VISIT       *
+075700******************************************************************
+075800 2800-WRITE-DUPLICATE-RECORD.
+075900     MOVE VG-CUR-NAME TO VG-DUP-NAME
+076000     MOVE VG-DUP-REASON-WS TO VG-DUP-REASON
+076100     WRITE VG-DUP-RECORD
+076200     ADD 1 TO VG-DUPLICATE-COUNT.
+076300 2800-EXIT.
+076400     EXIT.
+076500      
+076600******************************************************************
+076700*    2850-WRITE-REJECT-RECORD - LOG A FAILED VALIDATION        *
+076800******************************************************************
+076900 2850-WRITE-REJECT-RECORD.
+077000     MOVE VG-CUR-NAME TO VG-REJ-NAME
+077100     MOVE VG-VALIDATION-REASON TO VG-REJ-REASON
+077200     MOVE VG-RUN-DATE TO VG-REJ-RUN-DATE
+077300     ACCEPT VG-REJ-RUN-TIME FROM TIME
+077400     WRITE VG-REJECT-RECORD
+077500     ADD 1 TO VG-REJECT-COUNT.
+077600 2850-EXIT.
+077700     EXIT.
+077800      
+077900******************************************************************
+078000*    2900-WRITE-CHECKPOINT - SAVE POSITION AND RUN TOTALS      *
+078100******************************************************************
+078200 2900-WRITE-CHECKPOINT.
+078300     MOVE VG-RUN-DATE TO VG-CKPT-RUN-DATE
+078400     MOVE VG-RECORDS-READ TO VG-CKPT-LAST-COUNT
+078500     MOVE VG-GREETINGS-ISSUED TO VG-CKPT-GREETINGS
+078600     MOVE VG-REJECT-COUNT TO VG-CKPT-REJECTS
+078700     MOVE VG-DUPLICATE-COUNT TO VG-CKPT-DUPLICATES
+078800     MOVE VG-AUDIT-SEQ-NO TO VG-CKPT-AUDIT-SEQ-NO
+078900     MOVE VG-REPORT-PAGE-NO TO VG-CKPT-REPORT-PAGE-NO
+079000     MOVE VG-REPORT-LINE-COUNT TO VG-CKPT-LINE-COUNT
+079100     OPEN OUTPUT GREETING-CKPT
+079200     WRITE VG-CHECKPOINT-RECORD
+079300     CLOSE GREETING-CKPT.
+079400 2900-EXIT.
+079500     EXIT.
+079600      
+079700******************************************************************
+079800*    3000-FINALIZE - TRAILER, STATISTICS, CLOSE                *
+079900******************************************************************
+080000 3000-FINALIZE.
+080100     PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+080200     ACCEPT VG-END-TIME FROM TIME
+080300     PERFORM 3100-WRITE-REPORT-TRAILER THRU 3100-EXIT
+080400     PERFORM 3200-COMPUTE-ELAPSED-TIME THRU 3200-EXIT
+080500     PERFORM 3300-DISPLAY-RUN-STATISTICS THRU 3300-EXIT
+080600     PERFORM 3400-CLOSE-ALL-FILES THRU 3400-EXIT.
+080700 3000-EXIT.
+080800     EXIT.
+080900      
+081000 3100-WRITE-REPORT-TRAILER.
+081100     MOVE VG-GREETINGS-ISSUED TO VG-RPTT-COUNT
+081200     WRITE VG-REPORT-RECORD FROM VG-RPT-TRAILER-LINE.
+081300 3100-EXIT.
+081400     EXIT.
+081500      
+081600 3200-COMPUTE-ELAPSED-TIME.
+081700     COMPUTE VG-START-TOTAL-SECONDS =
+081800         (VG-START-HH * 3600) + (VG-START-MM * 60) + VG-START-SS
+081900     COMPUTE VG-END-TOTAL-SECONDS =
+082000         (VG-END-HH * 3600) + (VG-END-MM * 60) + VG-END-SS
+082100     IF VG-END-TOTAL-SECONDS < VG-START-TOTAL-SECONDS
+082200         COMPUTE VG-ELAPSED-SECONDS =
+082300             VG-END-TOTAL-SECONDS + 86400 - VG-START-TOTAL-SECONDS
+082400     ELSE
+082500         COMPUTE VG-ELAPSED-SECONDS =
+082600             VG-END-TOTAL-SECONDS - VG-START-TOTAL-SECONDS
+082700     END-IF.
+082800 3200-EXIT.
+082900     EXIT.
+083000      
+083100 3300-DISPLAY-RUN-STATISTICS.
+083200     DISPLAY ' '
+083300     DISPLAY 'HELLO-WORLD RUN STATISTICS'
+083400     DISPLAY '---------------------------'
+083500     DISPLAY 'RECORDS READ .......: ' VG-RECORDS-READ
+083600     DISPLAY 'GREETINGS ISSUED ...: ' VG-GREETINGS-ISSUED
+083700     DISPLAY 'REJECTED RECORDS ...: ' VG-REJECT-COUNT
+083800     DISPLAY 'DUPLICATE VISITS ...: ' VG-DUPLICATE-COUNT
+083900     DISPLAY 'RUN START TIME .....: ' VG-START-TIME
+084000     DISPLAY 'RUN END TIME .......: ' VG-END-TIME
+084100     DISPLAY 'ELAPSED SECONDS ....: ' VG-ELAPSED-SECONDS.
+084200 3300-EXIT.
+084300     EXIT.
+084400      
+084500 3400-CLOSE-ALL-FILES.
+084600     CLOSE VISITOR-MASTER
+084700     CLOSE GREETING-REPORT
+084800     CLOSE GREETING-REJECTS
+084900     CLOSE GREETING-AUDIT
+085000     CLOSE GREETING-EXTRACT
+085100     CLOSE DUPLICATE-RPT.
+085200 3400-EXIT.
+085300     EXIT.
